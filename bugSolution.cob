@@ -1,14 +1,463 @@
-01  WS-AREA. 
-    05  WS-COUNT PIC 9(5) VALUE 0. 
-    05  WS-TABLE OCCURS 100 TIMES. 
-       10  WS-TABLE-ENTRY PIC X(80). 
-    05  WS-RECORD-STRING PIC X(85). 
-
-PROCEDURE DIVISION. 
-    PERFORM VARYING WS-COUNT FROM 1 BY 1 UNTIL WS-COUNT > 100 
-       MOVE "Record " TO WS-RECORD-STRING 
-       MOVE WS-COUNT TO WS-RECORD-STRING(9:5) 
-       MOVE WS-RECORD-STRING TO WS-TABLE(WS-COUNT) 
-    END-PERFORM. 
-
-STOP RUN.
\ No newline at end of file
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TBLPOP01.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PARM-FILE ASSIGN TO PARMIN
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-PARM-STATUS.
+    SELECT OUTPUT-FILE ASSIGN TO TBLOUT
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-OUTPUT-STATUS.
+    SELECT ERROR-FILE ASSIGN TO ERROUT
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-ERROR-STATUS.
+    SELECT OPTIONAL TRANS-FILE ASSIGN TO TRANSIN
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-TRANS-STATUS.
+    SELECT OPTIONAL RESTART-FILE ASSIGN TO RESTFILE
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-RESTART-STATUS.
+    SELECT PRINT-FILE ASSIGN TO PRTOUT
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-PRINT-STATUS.
+    SELECT EXCEPTION-FILE ASSIGN TO EXCPOUT
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-EXCP-STATUS.
+    SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  PARM-FILE
+    RECORDING MODE IS F
+    RECORD CONTAINS 80 CHARACTERS.
+01  PARM-RECORD.
+    05  PARM-MAX-RECORDS           PIC 9(5).
+    05  FILLER                     PIC X(75).
+
+FD  TRANS-FILE
+    RECORDING MODE IS F
+    RECORD CONTAINS 80 CHARACTERS.
+01  TRANS-RECORD.
+    05  TRANS-ID                   PIC X(10).
+    05  TRANS-AMOUNT               PIC 9(9)V99.
+    05  TRANS-DATE                 PIC X(8).
+    05  FILLER                     PIC X(51).
+
+FD  OUTPUT-FILE
+    RECORDING MODE IS F
+    RECORD CONTAINS 85 CHARACTERS.
+01  OUTPUT-RECORD                  PIC X(85).
+
+FD  RESTART-FILE
+    RECORDING MODE IS F
+    RECORD CONTAINS 42505 CHARACTERS.
+01  RESTART-RECORD.
+    05  RESTART-COUNT              PIC 9(5).
+    05  RESTART-TABLE OCCURS 500 TIMES
+                                   PIC X(85).
+
+FD  PRINT-FILE
+    RECORDING MODE IS F
+    RECORD CONTAINS 132 CHARACTERS.
+01  PRINT-RECORD                   PIC X(132).
+
+FD  EXCEPTION-FILE
+    RECORDING MODE IS F
+    RECORD CONTAINS 150 CHARACTERS.
+01  EXCEPTION-RECORD               PIC X(150).
+
+FD  AUDIT-FILE
+    RECORDING MODE IS F
+    RECORD CONTAINS 85 CHARACTERS.
+01  AUDIT-RECORD                   PIC X(85).
+
+FD  ERROR-FILE
+    RECORDING MODE IS F
+    RECORD CONTAINS 85 CHARACTERS.
+01  ERROR-RECORD                   PIC X(85).
+
+WORKING-STORAGE SECTION.
+01  WS-FILE-STATUSES.
+    05  WS-PARM-STATUS             PIC XX VALUE SPACES.
+    05  WS-OUTPUT-STATUS           PIC XX VALUE SPACES.
+    05  WS-ERROR-STATUS            PIC XX VALUE SPACES.
+    05  WS-TRANS-STATUS            PIC XX VALUE SPACES.
+    05  WS-RESTART-STATUS          PIC XX VALUE SPACES.
+    05  WS-PRINT-STATUS            PIC XX VALUE SPACES.
+    05  WS-EXCP-STATUS             PIC XX VALUE SPACES.
+    05  WS-AUDIT-STATUS            PIC XX VALUE SPACES.
+
+01  WS-SWITCHES.
+    05  WS-BOUNDS-OK-SW            PIC X VALUE "Y".
+        88  WS-BOUNDS-OK               VALUE "Y".
+        88  WS-BOUNDS-EXCEEDED         VALUE "N".
+    05  WS-TRANS-EOF-SW            PIC X VALUE "N".
+        88  WS-TRANS-EOF               VALUE "Y".
+    05  WS-RESTART-FOUND-SW        PIC X VALUE "N".
+        88  WS-RESTART-FOUND          VALUE "Y".
+    05  WS-ANY-ERROR-SW            PIC X VALUE "N".
+        88  WS-ANY-ERROR               VALUE "Y".
+
+01  WS-CHECKPOINT-AREA.
+    05  WS-CHECKPOINT-INTERVAL     PIC 9(3) VALUE 25.
+    05  WS-START-COUNT             PIC 9(5) VALUE 1.
+
+01  WS-PRINT-CONTROL.
+    05  WS-LINE-COUNT              PIC 9(3) VALUE 0.
+    05  WS-PAGE-COUNT              PIC 9(3) VALUE 0.
+    05  WS-LINES-PER-PAGE          PIC 9(3) VALUE 60.
+    05  WS-PRT-IDX                 PIC 9(5) VALUE 0.
+
+01  WS-RUN-DATE-AREA.
+    05  WS-RUN-DATE-YYYYMMDD.
+        10  WS-RUN-YYYY            PIC 9(4).
+        10  WS-RUN-MM              PIC 9(2).
+        10  WS-RUN-DD              PIC 9(2).
+    05  WS-RUN-DATE-EDIT           PIC X(10).
+
+01  WS-DUP-CHECK.
+    05  WS-DUP-I                   PIC 9(5) VALUE 0.
+    05  WS-DUP-J                   PIC 9(5) VALUE 0.
+    05  WS-DUP-COUNT               PIC 9(5) VALUE 0.
+
+01  WS-RUN-TIME-AREA.
+    05  WS-RUN-TIME-HHMMSSHS.
+        10  WS-RUN-HH              PIC 9(2).
+        10  WS-RUN-MN              PIC 9(2).
+        10  WS-RUN-SS              PIC 9(2).
+        10  WS-RUN-HS              PIC 9(2).
+
+01  WS-RETURN-CODE                 PIC 9(4) VALUE 0.
+
+01  WS-TRANS-EDIT-FIELDS.
+    05  WS-AMOUNT-EDIT             PIC ZZZZZZZZ9.99.
+
+01  WS-CONTROL-TOTALS.
+    05  WS-ENTRIES-POPULATED       PIC 9(5) VALUE 0.
+    05  WS-FIRST-COUNT             PIC 9(5) VALUE 0.
+    05  WS-LAST-COUNT              PIC 9(5) VALUE 0.
+    05  WS-CHECKSUM                PIC 9(9) VALUE 0.
+    05  WS-CS-POS                  PIC 9(3) VALUE 0.
+    05  WS-CS-IDX                  PIC 9(5) VALUE 0.
+
+01  WS-AREA.
+    05  WS-MAX-RECORDS             PIC 9(5) VALUE 100.
+    05  WS-TABLE-MAX-OCCURS        PIC 9(5) VALUE 500.
+    05  WS-COUNT                   PIC 9(5) VALUE 0.
+    05  WS-TABLE OCCURS 1 TO 500 TIMES DEPENDING ON WS-MAX-RECORDS.
+        10  WS-TABLE-ENTRY         PIC X(85).
+    05  WS-RECORD-STRING           PIC X(85).
+
+PROCEDURE DIVISION.
+0000-MAIN-LOGIC.
+    PERFORM 0100-INITIALIZE
+    PERFORM 0200-BUILD-TABLE
+    PERFORM 0300-DUPLICATE-CHECK
+    PERFORM 0350-SET-RETURN-CODE
+    PERFORM 0400-CONTROL-REPORT
+    PERFORM 0500-PRINT-LISTING
+    PERFORM 0600-AUDIT-LOG
+    PERFORM 0900-TERMINATE
+    STOP RUN.
+
+0100-INITIALIZE.
+    ACCEPT WS-RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD
+    STRING WS-RUN-MM DELIMITED BY SIZE
+           "/" DELIMITED BY SIZE
+           WS-RUN-DD DELIMITED BY SIZE
+           "/" DELIMITED BY SIZE
+           WS-RUN-YYYY DELIMITED BY SIZE
+           INTO WS-RUN-DATE-EDIT
+    END-STRING
+    OPEN OUTPUT ERROR-FILE
+    IF WS-ERROR-STATUS NOT = "00"
+        DISPLAY "TBLPOP01 - UNABLE TO OPEN ERROUT, STATUS=" WS-ERROR-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    PERFORM 0110-READ-PARM-CARD
+    PERFORM 0130-CHECK-RESTART
+    IF WS-RESTART-FOUND
+        OPEN EXTEND OUTPUT-FILE
+    ELSE
+        OPEN OUTPUT OUTPUT-FILE
+    END-IF
+    IF WS-OUTPUT-STATUS NOT = "00"
+        DISPLAY "TBLPOP01 - UNABLE TO OPEN TBLOUT, STATUS=" WS-OUTPUT-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    OPEN INPUT TRANS-FILE
+    IF WS-TRANS-STATUS = "00"
+        PERFORM 0120-READ-TRANS-RECORD
+    ELSE
+        SET WS-TRANS-EOF TO TRUE
+    END-IF
+    IF WS-RESTART-FOUND
+        PERFORM 0140-SKIP-CONSUMED-TRANS
+    END-IF.
+
+0120-READ-TRANS-RECORD.
+    READ TRANS-FILE
+        AT END
+            SET WS-TRANS-EOF TO TRUE
+    END-READ.
+
+0130-CHECK-RESTART.
+    OPEN INPUT RESTART-FILE
+    IF WS-RESTART-STATUS = "00"
+        READ RESTART-FILE
+        IF WS-RESTART-STATUS = "00" AND RESTART-COUNT > 0
+            MOVE RESTART-COUNT TO WS-COUNT
+            PERFORM 1500-CHECK-BOUNDS
+            IF WS-BOUNDS-EXCEEDED
+                MOVE WS-MAX-RECORDS TO RESTART-COUNT
+            END-IF
+            SET WS-RESTART-FOUND TO TRUE
+            COMPUTE WS-START-COUNT = RESTART-COUNT + 1
+            MOVE RESTART-COUNT TO WS-ENTRIES-POPULATED
+            MOVE 1 TO WS-FIRST-COUNT
+            MOVE RESTART-COUNT TO WS-LAST-COUNT
+            PERFORM VARYING WS-CS-IDX FROM 1 BY 1
+                    UNTIL WS-CS-IDX > RESTART-COUNT
+                MOVE RESTART-TABLE(WS-CS-IDX) TO WS-TABLE(WS-CS-IDX)
+            END-PERFORM
+        END-IF
+        CLOSE RESTART-FILE
+    END-IF.
+
+0140-SKIP-CONSUMED-TRANS.
+    PERFORM VARYING WS-CS-IDX FROM 1 BY 1
+            UNTIL WS-CS-IDX > (WS-START-COUNT - 1) OR WS-TRANS-EOF
+        PERFORM 0120-READ-TRANS-RECORD
+    END-PERFORM.
+
+0110-READ-PARM-CARD.
+    OPEN INPUT PARM-FILE
+    IF WS-PARM-STATUS = "00"
+        READ PARM-FILE
+        IF WS-PARM-STATUS = "00" AND PARM-MAX-RECORDS > 0
+            MOVE PARM-MAX-RECORDS TO WS-MAX-RECORDS
+        END-IF
+        CLOSE PARM-FILE
+    END-IF
+    IF WS-MAX-RECORDS > WS-TABLE-MAX-OCCURS
+        SET WS-ANY-ERROR TO TRUE
+        MOVE SPACES TO ERROR-RECORD
+        STRING "REQUESTED RECORD COUNT " DELIMITED BY SIZE
+            WS-MAX-RECORDS DELIMITED BY SIZE
+            " EXCEEDS TABLE MAX " DELIMITED BY SIZE
+            WS-TABLE-MAX-OCCURS DELIMITED BY SIZE
+            " - TRUNCATED" DELIMITED BY SIZE
+            INTO ERROR-RECORD
+        END-STRING
+        WRITE ERROR-RECORD
+        MOVE WS-TABLE-MAX-OCCURS TO WS-MAX-RECORDS
+    END-IF.
+
+0200-BUILD-TABLE.
+    PERFORM VARYING WS-COUNT FROM WS-START-COUNT BY 1
+            UNTIL WS-COUNT > WS-MAX-RECORDS
+        PERFORM 1500-CHECK-BOUNDS
+        IF WS-BOUNDS-OK
+            PERFORM 2000-BUILD-RECORD
+            MOVE WS-RECORD-STRING TO WS-TABLE(WS-COUNT)
+            MOVE WS-RECORD-STRING TO OUTPUT-RECORD
+            WRITE OUTPUT-RECORD
+            IF WS-FIRST-COUNT = 0
+                MOVE WS-COUNT TO WS-FIRST-COUNT
+            END-IF
+            MOVE WS-COUNT TO WS-LAST-COUNT
+            ADD 1 TO WS-ENTRIES-POPULATED
+            IF FUNCTION MOD(WS-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+                PERFORM 1700-WRITE-CHECKPOINT
+            END-IF
+        END-IF
+    END-PERFORM
+    PERFORM 1750-CLEAR-CHECKPOINT.
+
+1700-WRITE-CHECKPOINT.
+    OPEN OUTPUT RESTART-FILE
+    MOVE WS-COUNT TO RESTART-COUNT
+    PERFORM VARYING WS-CS-IDX FROM 1 BY 1 UNTIL WS-CS-IDX > WS-COUNT
+        MOVE WS-TABLE(WS-CS-IDX) TO RESTART-TABLE(WS-CS-IDX)
+    END-PERFORM
+    WRITE RESTART-RECORD
+    CLOSE RESTART-FILE.
+
+1750-CLEAR-CHECKPOINT.
+    OPEN OUTPUT RESTART-FILE
+    MOVE 0 TO RESTART-COUNT
+    WRITE RESTART-RECORD
+    CLOSE RESTART-FILE.
+
+2000-BUILD-RECORD.
+    IF WS-TRANS-EOF
+        PERFORM 2900-BUILD-FALLBACK-RECORD
+    ELSE
+        MOVE SPACES TO WS-RECORD-STRING
+        MOVE TRANS-ID TO WS-RECORD-STRING(1:10)
+        MOVE TRANS-AMOUNT TO WS-AMOUNT-EDIT
+        MOVE WS-AMOUNT-EDIT TO WS-RECORD-STRING(14:12)
+        MOVE TRANS-DATE TO WS-RECORD-STRING(29:8)
+        PERFORM 0120-READ-TRANS-RECORD
+    END-IF.
+
+2900-BUILD-FALLBACK-RECORD.
+    MOVE "Record " TO WS-RECORD-STRING
+    MOVE WS-COUNT TO WS-RECORD-STRING(9:5).
+
+1500-CHECK-BOUNDS.
+    IF WS-COUNT > WS-MAX-RECORDS OR WS-COUNT < 1
+        SET WS-BOUNDS-EXCEEDED TO TRUE
+        SET WS-ANY-ERROR TO TRUE
+        MOVE SPACES TO ERROR-RECORD
+        STRING "SUBSCRIPT OUT OF BOUNDS - WS-COUNT=" DELIMITED BY SIZE
+            WS-COUNT DELIMITED BY SIZE
+            " MAX=" DELIMITED BY SIZE
+            WS-MAX-RECORDS DELIMITED BY SIZE
+            INTO ERROR-RECORD
+        END-STRING
+        WRITE ERROR-RECORD
+    ELSE
+        SET WS-BOUNDS-OK TO TRUE
+    END-IF.
+
+0300-DUPLICATE-CHECK.
+    OPEN OUTPUT EXCEPTION-FILE
+    IF WS-EXCP-STATUS NOT = "00"
+        DISPLAY "TBLPOP01 - UNABLE TO OPEN EXCPOUT, STATUS=" WS-EXCP-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    PERFORM VARYING WS-DUP-I FROM 1 BY 1 UNTIL WS-DUP-I >= WS-LAST-COUNT
+        COMPUTE WS-DUP-J = WS-DUP-I + 1
+        PERFORM VARYING WS-DUP-J FROM WS-DUP-J BY 1
+                UNTIL WS-DUP-J > WS-LAST-COUNT
+            IF WS-TABLE-ENTRY(WS-DUP-I) = WS-TABLE-ENTRY(WS-DUP-J)
+                ADD 1 TO WS-DUP-COUNT
+                MOVE SPACES TO EXCEPTION-RECORD
+                STRING "DUPLICATE ENTRY - INDEX " DELIMITED BY SIZE
+                       WS-DUP-I DELIMITED BY SIZE
+                       " = INDEX " DELIMITED BY SIZE
+                       WS-DUP-J DELIMITED BY SIZE
+                       " VALUE: " DELIMITED BY SIZE
+                       WS-TABLE-ENTRY(WS-DUP-I) DELIMITED BY SIZE
+                       INTO EXCEPTION-RECORD
+                END-STRING
+                WRITE EXCEPTION-RECORD
+            END-IF
+        END-PERFORM
+    END-PERFORM
+    CLOSE EXCEPTION-FILE.
+
+0350-SET-RETURN-CODE.
+    IF WS-DUP-COUNT > 0
+        SET WS-ANY-ERROR TO TRUE
+    END-IF
+    IF WS-ANY-ERROR
+        MOVE 4 TO WS-RETURN-CODE
+    ELSE
+        MOVE 0 TO WS-RETURN-CODE
+    END-IF.
+
+0400-CONTROL-REPORT.
+    PERFORM VARYING WS-CS-IDX FROM 1 BY 1 UNTIL WS-CS-IDX > WS-LAST-COUNT
+        PERFORM VARYING WS-CS-POS FROM 1 BY 1 UNTIL WS-CS-POS > 85
+            COMPUTE WS-CHECKSUM =
+                FUNCTION MOD(WS-CHECKSUM +
+                    FUNCTION ORD(WS-TABLE-ENTRY(WS-CS-IDX)(WS-CS-POS:1)),
+                    1000000000)
+        END-PERFORM
+    END-PERFORM
+    DISPLAY "***** TBLPOP01 CONTROL TOTALS *****"
+    DISPLAY "RECORDS REQUESTED . . . . : " WS-MAX-RECORDS
+    DISPLAY "ENTRIES POPULATED . . . . : " WS-ENTRIES-POPULATED
+    IF WS-ENTRIES-POPULATED = WS-MAX-RECORDS
+        DISPLAY "REQUESTED VS POPULATED . . : MATCH"
+    ELSE
+        DISPLAY "REQUESTED VS POPULATED . . : MISMATCH"
+    END-IF
+    DISPLAY "FIRST WS-COUNT WRITTEN . . : " WS-FIRST-COUNT
+    DISPLAY "LAST WS-COUNT WRITTEN  . . : " WS-LAST-COUNT
+    DISPLAY "TABLE CHECKSUM . . . . . . : " WS-CHECKSUM
+    DISPLAY "************************************".
+
+0500-PRINT-LISTING.
+    OPEN OUTPUT PRINT-FILE
+    IF WS-PRINT-STATUS NOT = "00"
+        DISPLAY "TBLPOP01 - UNABLE TO OPEN PRTOUT, STATUS=" WS-PRINT-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    MOVE 0 TO WS-LINE-COUNT
+    MOVE 0 TO WS-PAGE-COUNT
+    PERFORM VARYING WS-PRT-IDX FROM 1 BY 1 UNTIL WS-PRT-IDX > WS-LAST-COUNT
+        IF WS-LINE-COUNT = 0 OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+            PERFORM 0510-WRITE-PAGE-HEADER
+        END-IF
+        MOVE SPACES TO PRINT-RECORD
+        STRING WS-PRT-IDX DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-TABLE-ENTRY(WS-PRT-IDX) DELIMITED BY SIZE
+               INTO PRINT-RECORD
+        END-STRING
+        WRITE PRINT-RECORD
+        ADD 1 TO WS-LINE-COUNT
+    END-PERFORM
+    CLOSE PRINT-FILE.
+
+0510-WRITE-PAGE-HEADER.
+    ADD 1 TO WS-PAGE-COUNT
+    MOVE 0 TO WS-LINE-COUNT
+    MOVE SPACES TO PRINT-RECORD
+    STRING "TBLPOP01 - TABLE LISTING" DELIMITED BY SIZE
+           "   RUN DATE: " DELIMITED BY SIZE
+           WS-RUN-DATE-EDIT DELIMITED BY SIZE
+           "   PAGE: " DELIMITED BY SIZE
+           WS-PAGE-COUNT DELIMITED BY SIZE
+           INTO PRINT-RECORD
+    END-STRING
+    WRITE PRINT-RECORD
+    MOVE SPACES TO PRINT-RECORD
+    STRING "INDEX" DELIMITED BY SIZE
+           "  ENTRY DATA" DELIMITED BY SIZE
+           INTO PRINT-RECORD
+    END-STRING
+    WRITE PRINT-RECORD.
+
+0600-AUDIT-LOG.
+    ACCEPT WS-RUN-TIME-HHMMSSHS FROM TIME
+    OPEN EXTEND AUDIT-FILE
+    IF WS-AUDIT-STATUS NOT = "00" AND WS-AUDIT-STATUS NOT = "05"
+        OPEN OUTPUT AUDIT-FILE
+    END-IF
+    MOVE SPACES TO AUDIT-RECORD
+    STRING "RUN " DELIMITED BY SIZE
+           WS-RUN-DATE-EDIT DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           WS-RUN-HH DELIMITED BY SIZE
+           ":" DELIMITED BY SIZE
+           WS-RUN-MN DELIMITED BY SIZE
+           ":" DELIMITED BY SIZE
+           WS-RUN-SS DELIMITED BY SIZE
+           " ENTRIES=" DELIMITED BY SIZE
+           WS-ENTRIES-POPULATED DELIMITED BY SIZE
+           " FINAL-COUNT=" DELIMITED BY SIZE
+           WS-LAST-COUNT DELIMITED BY SIZE
+           " RC=" DELIMITED BY SIZE
+           WS-RETURN-CODE DELIMITED BY SIZE
+           INTO AUDIT-RECORD
+    END-STRING
+    WRITE AUDIT-RECORD
+    CLOSE AUDIT-FILE.
+
+0900-TERMINATE.
+    CLOSE OUTPUT-FILE
+    CLOSE ERROR-FILE
+    CLOSE TRANS-FILE
+    MOVE WS-RETURN-CODE TO RETURN-CODE.
