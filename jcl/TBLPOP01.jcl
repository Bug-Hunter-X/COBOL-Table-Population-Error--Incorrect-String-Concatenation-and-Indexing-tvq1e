@@ -0,0 +1,53 @@
+//TBLPOP   JOB (ACCTNO),'TABLE POPULATION',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* JOB STREAM FOR TBLPOP01 - TRANSACTION TABLE POPULATION       *
+//*                                                                *
+//* STEP010 - VALIDATE THE INPUT DATASETS (OUTPUT DATASETS ARE    *
+//*           DYNAMICALLY CREATED VIA DISP=MOD IN STEP020)        *
+//* STEP020 - RUN TBLPOP01 (BUILDS AND WRITES THE TABLE)          *
+//* STEP030 - DOWNSTREAM REPORT STEP, RUNS ONLY WHEN STEP010 AND   *
+//*           STEP020 BOTH COMPLETED CLEAN (CONDITION CODE 0) -    *
+//*           A BYPASSED STEP REPORTS CC 0, SO STEP010 MUST ALSO   *
+//*           BE TESTED HERE OR A STEP010 FAILURE (WHICH BYPASSES  *
+//*           STEP020) WOULD LET STEP030 RUN ANYWAY                *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  LISTCAT ENTRIES('PROD.TBLPOP.PARMIN')  ALL
+  LISTCAT ENTRIES('PROD.TBLPOP.TRANSIN') ALL
+/*
+//*--------------------------------------------------------------*
+//* PROGRAM STEP - BUILDS AND WRITES THE TRANSACTION TABLE        *
+//* SKIPPED IF STEP010 DID NOT COMPLETE CLEAN (DATASETS MISSING)  *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=TBLPOP01,RD=R,COND=(0,NE,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=PROD.TBLPOP.LOADLIB
+//PARMIN   DD DISP=SHR,DSN=PROD.TBLPOP.PARMIN
+//TRANSIN  DD DISP=SHR,DSN=PROD.TBLPOP.TRANSIN
+//TBLOUT   DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.TBLPOP.TBLOUT,
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=85,BLKSIZE=0)
+//ERROUT   DD SYSOUT=*
+//RESTFILE DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.TBLPOP.RESTART,
+//             UNIT=SYSDA,SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=42505,BLKSIZE=0)
+//PRTOUT   DD SYSOUT=*
+//EXCPOUT  DD SYSOUT=*
+//AUDITLOG DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.TBLPOP.AUDITLOG,
+//             UNIT=SYSDA,SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=85,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* DOWNSTREAM REPORT STEP - ONLY RUNS WHEN STEP010 AND STEP020   *
+//* BOTH RETURNED 0 (SEE NOTE ON STEP010 ABOVE)                   *
+//*--------------------------------------------------------------*
+//STEP030  EXEC PGM=RPTGEN,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD DISP=SHR,DSN=PROD.TBLPOP.LOADLIB
+//TBLIN    DD DISP=SHR,DSN=PROD.TBLPOP.TBLOUT
+//RPTOUT   DD SYSOUT=*
